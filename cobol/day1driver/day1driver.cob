@@ -0,0 +1,244 @@
+      $set sourceformat(free)
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. day1driver.
+      *>     runs day1 once per input file listed in a manifest (one path
+      *>     per line, e.g. day1-inputs/2016-12-01.txt, header record and
+      *>     all - see day1.cob) and collects each run's part1/part2
+      *>     answers into a summary listing.
+           ENVIRONMENT DIVISION.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               select day1-manifest
+                   assign dynamic ws-manifest-path,
+                   organization is line sequential,
+                   file status is manifest-status.
+
+               select day1-summary
+                   assign dynamic ws-summary-path,
+                   organization is line sequential,
+                   file status is summary-status.
+
+               select aoc-results
+                   assign dynamic ws-results-path,
+                   organization is line sequential,
+                   file status is results-status.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD day1-manifest.
+           01 manifest-line pic x(200).
+
+           FD day1-summary.
+           01 summary-line pic x(80).
+
+           FD aoc-results.
+      *>     shared scoreboard record - see copybooks/aocresult.cpy.
+               COPY aocresult.
+
+           WORKING-STORAGE SECTION.
+           01 manifest-status pic xx.
+           01 summary-status  pic xx.
+           01 results-status  pic xx.
+
+      *>     dynamic paths - all default to the original day1 layout
+      *>     (everything alongside cobol/day1), overridable so the
+      *>     manifest, summary, results file, and day1 executable can
+      *>     live anywhere.
+           01 ws-manifest-path pic x(200) value "../day1-inputs.lst".
+           01 ws-summary-path  pic x(200) value "../day1-batch-summary.lst".
+           01 ws-results-path  pic x(200) value "../aoc-results.dat".
+           01 ws-exe-path      pic x(200) value "../day1/day1".
+
+           01 ws-manifest-eof  pic x value "N".
+           01 ws-results-eof   pic x value "N".
+           01 ws-run-num        pic 9(4) value 0.
+      *>     how many aoc-results records prior successful runs have
+      *>     actually appended - NOT (ws-run-num - 1) * 2, since a run
+      *>     day1 aborts on (bad input, reconciliation mismatch, table
+      *>     capacity) never reaches write-scoreboard-result and so
+      *>     appends nothing.
+           01 ws-results-offset pic 9(4) value 0.
+           01 ws-skip-count     pic 9(4) value 0.
+           01 ws-run-returncode pic s9(9) value 0.
+           01 ws-returncode-edited pic -9(9).
+           01 ws-part1-answer   pic S9(9) value 0.
+           01 ws-part2-answer   pic S9(9) value 0.
+           01 ws-part1-edited   pic -9(9).
+           01 ws-part2-edited   pic -9(9).
+           01 ws-input-file     pic x(200) value spaces.
+
+           PROCEDURE DIVISION.
+           main-driver.
+               perform init-driver
+
+               perform run-batch
+
+               perform close-driver
+
+               stop run.
+
+           init-driver.
+               accept ws-manifest-path from environment "DAY1_MANIFEST"
+                   on exception
+                       move "../day1-inputs.lst" to ws-manifest-path
+               end-accept
+               accept ws-summary-path from environment "DAY1_SUMMARY"
+                   on exception
+                       move "../day1-batch-summary.lst" to ws-summary-path
+               end-accept
+               accept ws-results-path from environment "DAY1_RESULTS"
+                   on exception
+                       move "../aoc-results.dat" to ws-results-path
+               end-accept
+               accept ws-exe-path from environment "DAY1_EXE"
+                   on exception
+                       move "../day1/day1" to ws-exe-path
+               end-accept
+
+      *>         aoc-results.dat is a shared scoreboard - day1 and every
+      *>         future day-N program append to it, so the batch must
+      *>         not truncate whatever earlier runs already left behind.
+      *>         read-latest-pair below counts records from the front of
+      *>         the file, so ws-results-offset has to start at however
+      *>         many rows already exist, not zero.
+               perform count-existing-results
+
+               open input day1-manifest
+               if manifest-status not = "00"
+                   display "error opening manifest. status=" manifest-status
+                   stop run
+               end-if
+               .
+
+           count-existing-results.
+               move 0 to ws-results-offset
+               move "N" to ws-results-eof
+
+               open input aoc-results
+               if results-status = "35"
+      *>             no scoreboard file yet - first run of all, nothing
+      *>             to preserve and nothing to count past.
+                   continue
+               else
+                   perform until ws-results-eof = "Y"
+                       read aoc-results
+                           at end
+                               move "Y" to ws-results-eof
+                           not at end
+                               add 1 to ws-results-offset
+                       end-read
+                   end-perform
+                   close aoc-results
+               end-if
+               .
+
+           run-batch.
+               perform until ws-manifest-eof = "Y"
+                   read day1-manifest
+                       at end
+                           move "Y" to ws-manifest-eof
+                       not at end
+                           if function trim(manifest-line) not = spaces
+                               perform run-one-input
+                           end-if
+                   end-read
+               end-perform
+               close day1-manifest
+               .
+
+           run-one-input.
+               add 1 to ws-run-num
+               display "running day1 against " function trim(manifest-line)
+
+               move function trim(manifest-line) to ws-input-file
+               display "DAY1_INPUT_FILE" upon environment-name
+               display ws-input-file upon environment-value
+
+               call "SYSTEM" using ws-exe-path
+      *>         return-code here is the raw wait() status this runtime
+      *>         hands back from CALL "SYSTEM", not the exit code day1
+      *>         passed to STOP RUN RETURNING - the real exit code is
+      *>         the low byte.
+               compute ws-run-returncode = function mod(return-code, 256)
+
+               if ws-run-returncode = 0
+                   perform read-latest-pair
+                   perform write-summary-line
+                   add 2 to ws-results-offset
+               else
+                   display "day1 failed (return-code=" ws-run-returncode
+                       ") for " function trim(manifest-line)
+                   perform write-failure-summary-line
+               end-if
+               .
+
+           read-latest-pair.
+               move ws-results-offset to ws-skip-count
+
+               open input aoc-results
+               perform ws-skip-count times
+                   read aoc-results
+                       at end
+                           continue
+                   end-read
+               end-perform
+
+               read aoc-results
+                   at end
+                       display "missing part1 result for run " ws-run-num
+               end-read
+               move ar-answer-val to ws-part1-answer
+
+               read aoc-results
+                   at end
+                       display "missing part2 result for run " ws-run-num
+               end-read
+               move ar-answer-val to ws-part2-answer
+
+               close aoc-results
+               .
+
+           write-summary-line.
+               move ws-part1-answer to ws-part1-edited
+               move ws-part2-answer to ws-part2-edited
+
+               move spaces to summary-line
+               string function trim(manifest-line) delimited by size
+                       "  part1=" delimited by size
+                       ws-part1-edited delimited by size
+                       "  part2=" delimited by size
+                       ws-part2-edited delimited by size
+                   into summary-line
+               end-string
+
+               open extend day1-summary
+               if summary-status = "35"
+                   open output day1-summary
+               end-if
+               write summary-line
+               close day1-summary
+               .
+
+           write-failure-summary-line.
+               move ws-run-returncode to ws-returncode-edited
+
+               move spaces to summary-line
+               string function trim(manifest-line) delimited by size
+                       "  FAILED return-code=" delimited by size
+                       ws-returncode-edited delimited by size
+                   into summary-line
+               end-string
+
+               open extend day1-summary
+               if summary-status = "35"
+                   open output day1-summary
+               end-if
+               write summary-line
+               close day1-summary
+               .
+
+           close-driver.
+               display "batch complete - " ws-run-num " run(s), summary in "
+                   function trim(ws-summary-path)
+               .
