@@ -0,0 +1,8 @@
+      *>   shared record layout for AOC-RESULTS - one row per day/part
+      *>   answer, so a single scoreboard job can read results from day1
+      *>   and every later day-N program without scraping DISPLAY output.
+           01 aoc-result-record.
+               05 ar-day-num       pic 9(3).
+               05 ar-part-num      pic 9(1).
+               05 ar-answer-val    pic S9(9).
+               05 ar-run-timestamp pic x(26).
