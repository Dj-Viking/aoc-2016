@@ -1,25 +1,206 @@
       $set sourceformat(free)
            IDENTIFICATION DIVISION.
            PROGRAM-ID. day1.
+      *>     modification history:
+      *>     - added AOC-RESULTS scoreboard record, LISTING/EXCEPTIONS/
+      *>       AUDIT report files, a header/trailer reconciliation check
+      *>       on the input file, checkpoint/restart around the token
+      *>       scan, an indexed revisit lookup that finally drives
+      *>       ws-answer2-num, and a dynamic input path so a batch driver
+      *>       can point this at any dated input file.
+      *>     - fixed truncated multi-digit distances on the first/last
+      *>       token of a line, gave the per-step visited-coord shadow
+      *>       table its own (much larger) capacity bound, picked up
+      *>       DAY1_RESULTS from the environment to match the batch
+      *>       driver's override, tagged listing/exception/audit rows
+      *>       with a run id, and dropped a leftover per-token DISPLAY.
+      *>     - removed rdf-states-table/ws-table/ws-states-blob and the
+      *>       matching checkpoint field now that ws-visited-table is
+      *>       what actually drives revisit detection.
            ENVIRONMENT DIVISION.
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                select sample
-                   assign to "../sample",
+                   assign dynamic ws-sample-path,
                    organization is line sequential,
                    file status is filestatus.
 
+               select day1-listing
+                   assign dynamic ws-listing-path,
+                   organization is line sequential,
+                   file status is listing-status.
+
+               select day1-exceptions
+                   assign dynamic ws-exceptions-path,
+                   organization is line sequential,
+                   file status is exceptions-status.
+
+               select day1-audit
+                   assign dynamic ws-audit-path,
+                   organization is line sequential,
+                   file status is audit-status.
+
+               select day1-restart
+                   assign dynamic ws-restart-path,
+                   organization is sequential,
+                   file status is restart-status.
+
+               select aoc-results
+                   assign dynamic ws-results-path,
+                   organization is line sequential,
+                   file status is results-status.
+
            DATA DIVISION.
            FILE SECTION.
+      *>     widened well past the original 685-char sample line so a
+      *>     1000+ comma-separated-move input (several thousand
+      *>     characters) doesn't get silently truncated by the LINE
+      *>     SEQUENTIAL read before reconcile-input ever sees it -
+      *>     see ws-states-max's history for why 1000+ tokens has to
+      *>     work. capped under 9999 since ws-samplelen/ws-expected-len/
+      *>     cr-expected-len are all pic 9(4).
            FD sample
-               record contains 685 characters.
-           01 sampleline pic x(685).
+               record contains 8000 characters.
+           01 sampleline pic x(8000).
+      *>     leading control record for the input file - a small
+      *>     reconciliation header ahead of the real data line so a
+      *>     truncated or double-pasted input gets caught before
+      *>     read-chars ever touches it.
+           01 control-record.
+               05 cr-record-type    pic x(1).
+               05 cr-expected-len   pic 9(4).
+               05 cr-expected-tok   pic 9(4).
+               05 cr-checksum       pic 9(9).
+               05 filler            pic x(7982).
+
+           FD day1-listing.
+      *>     one line per parsed instruction - the permanent, reviewable
+      *>     copy of what used to only ever go to DISPLAY. lr-run-id
+      *>     keeps rows attributable to a single run once a batch driver
+      *>     (see day1driver) appends more than one run's rows here.
+           01 listing-record.
+               05 lr-run-id        pic x(40).
+               05 lr-sep0          pic x value space.
+               05 lr-seq           pic 9(4).
+               05 lr-sep1          pic x value space.
+               05 lr-token         pic x(13).
+               05 lr-sep2          pic x value space.
+               05 lr-direction     pic x(1).
+               05 lr-sep3          pic x value space.
+               05 lr-distance      pic 9(3).
+               05 lr-sep4          pic x value space.
+               05 lr-coord-x       pic -9(5).
+               05 lr-sep5          pic x value space.
+               05 lr-coord-y       pic -9(5).
+               05 lr-sep6          pic x value space.
+               05 lr-visited-cnt   pic -9(5).
+
+           FD day1-exceptions.
+      *>     one line per token that failed validation - the offending
+      *>     token, where it came from, and why it was rejected. er-run-id
+      *>     keeps rows attributable to a single run once a batch driver
+      *>     (see day1driver) appends more than one run's rows here.
+           01 exception-record.
+               05 er-run-id        pic x(40).
+               05 er-sep0          pic x value space.
+               05 er-seq           pic 9(4).
+               05 er-sep1          pic x value space.
+               05 er-start         pic 9(4).
+               05 er-sep2          pic x value space.
+               05 er-field-len     pic 9(4).
+               05 er-sep3          pic x value space.
+               05 er-token         pic x(13).
+               05 er-sep4          pic x value space.
+               05 er-reason        pic x(40).
+
+           FD day1-audit.
+      *>     every direction change and coordinate update, timestamped,
+      *>     so "what did token 214 do and when" doesn't need a re-run.
+      *>     adt-run-id keeps rows attributable to a single run once a
+      *>     batch driver (see day1driver) appends more than one run's
+      *>     rows here.
+           01 audit-record.
+               05 adt-run-id       pic x(40).
+               05 adt-sep0         pic x value space.
+               05 adt-seq          pic 9(4).
+               05 adt-sep1         pic x value space.
+               05 adt-event-type   pic x(10).
+               05 adt-sep2         pic x value space.
+               05 adt-direction    pic x(1).
+               05 adt-sep3         pic x value space.
+               05 adt-coord-x      pic -9(5).
+               05 adt-sep4         pic x value space.
+               05 adt-coord-y      pic -9(5).
+               05 adt-sep5         pic x value space.
+               05 adt-timestamp    pic x(26).
+
+           FD day1-restart.
+      *>     checkpoint record written every ws-checkpoint-interval
+      *>     tokens - enough to resume the scan without reprocessing
+      *>     sampleline from the front.
+           01 checkpoint-record.
+      *>         fingerprint of the input this checkpoint was taken
+      *>         against - determine-resume-checkpoint refuses to resume
+      *>         from a checkpoint whose fingerprint doesn't match the
+      *>         current run's reconciled header, so an interrupted run
+      *>         against one input can't corrupt the next, unrelated
+      *>         input's run.
+               05 ckpt-expected-checksum pic 9(9).
+               05 ckpt-expected-len      pic 9(4).
+               05 ckpt-loop-end       pic 9(4).
+               05 ckpt-start          pic 9(4).
+               05 ckpt-count          pic 9(4).
+               05 ckpt-coord-x        pic S9(5).
+               05 ckpt-coord-y        pic S9(5).
+               05 ckpt-direction      pic x(1).
+               05 ckpt-answer2-found  pic x(1).
+               05 ckpt-answer2-num    pic S9(5).
+               05 ckpt-exception-seq  pic 9(4).
+               05 ckpt-shadow-used    pic 9(5).
+      *>         ws-visited-max is 20000 - kept as a literal here since
+      *>         FILE SECTION is parsed before the WORKING-STORAGE 78-level
+      *>         constant is declared. this is the per-unit-step shadow
+      *>         table bound, not the token-indexed ws-states-max one -
+      *>         see the note by ws-visited-max below. depending on
+      *>         ckpt-shadow-used so a periodic checkpoint only ever
+      *>         serializes the entries actually in use, not all 20000.
+               05 ckpt-shadow-entries occurs 1 to 20000 times
+                       depending on ckpt-shadow-used.
+                   10 ckpt-shadow-coord pic x(13).
+                   10 ckpt-shadow-cnt   pic s9(5).
+
+           FD aoc-results.
+      *>     shared scoreboard record - see copybooks/aocresult.cpy.
+               COPY aocresult.
 
            WORKING-STORAGE SECTION.
            01 filestatus      pic xx.
+           01 listing-status    pic xx.
+           01 exceptions-status pic xx.
+           01 audit-status      pic xx.
+           01 restart-status    pic xx.
+           01 results-status    pic xx.
+
+      *>     dynamic file paths - all default to the original layout
+      *>     (everything alongside "../sample"), but DAY1_INPUT_FILE lets
+      *>     a batch driver point a run at any dated input file.
+           01 ws-sample-path     pic x(200) value "../sample".
+           01 ws-listing-path    pic x(200) value "../day1-listing.lst".
+           01 ws-exceptions-path pic x(200) value "../day1-exceptions.lst".
+           01 ws-audit-path      pic x(200) value "../day1-audit.lst".
+           01 ws-restart-path    pic x(200) value "../day1-restart.dat".
+           01 ws-results-path    pic x(200) value "../aoc-results.dat".
+
            01 ws-delim        pic XX    value ",".
            01 ws-samplelen    pic 9(4)  value 0.
+      *>     reconciliation working fields
+           01 ws-expected-len      pic 9(4)  value 0.
+           01 ws-expected-tok      pic 9(4)  value 0.
+           01 ws-expected-checksum pic 9(9)  value 0.
+           01 ws-actual-tok-count  pic 9(4)  value 0.
+           01 ws-actual-checksum   pic 9(9)  value 0.
+
       *>     coords
 	       01 coord-x         pic S9(5) value 0.
 	       01 coord-2-x       pic S9(5) value 0.
@@ -29,14 +210,17 @@
            01 ws-coord-str    pic x(9)  value spaces.
            01 ws-x-coord-sign pic x(1)  value spaces.
            01 ws-y-coord-sign pic x(1)  value spaces.
+           01 ws-new-coord    pic x(13) value spaces.
       *>     end-coords
       *>     directions stuff
            01 parsed-instr    pic x     value spaces.
-      *>     how many blocks away first place visited twice?  
+      *>     how many blocks away first place visited twice?
            01 ws-answer2-num  pic S9(5) value 0.
+           01 ws-answer2-found pic x    value "N".
            01 ws-left         pic x     value "L".
            01 ws-right        pic x     value "R".
            01 parsed-distance pic 9(3)  value 0.
+           01 ws-distance-raw pic x(5)  value spaces.
 	       01 my-direction    pic x     value "N".
 	       01 north           pic x     value "N".
 	       01 south           pic x     value "S".
@@ -47,494 +231,670 @@
            01 ws-field-len    pic 9(4)  value 0.
            01 ws-index        pic 9(4)  value 0.
            01 ws-loop-str-end pic 9(4)  value 0.
+           01 ws-resume-loop-pos pic 9(4) value 1.
            01 ws-count        pic 9(4)  value 0.
-           01 ws-char         pic x. 
+           01 ws-char         pic x.
            01 ws-answer-num   pic 9(5)  value 0.
            01 ws-unstring     pic X(5).
+           01 ws-raw-token    pic x(20) value spaces.
+           01 ws-token-kind   pic x     value space.
+           01 ws-token-valid  pic x     value "Y".
+           01 ws-exception-reason pic x(40) value spaces.
+           01 ws-exception-seq    pic 9(4)  value 0.
            01 ws-states-cnt   pic S9(5) value 0.
-           01 states-table.
-               05 filler      pic s9(5)  value 0. 
-               05 filler      pic x(13)  value "+00000,+00000". 
-      *>     visited coords table
-           01 rdf-states-table redefines states-table.
-               05 states-group occurs 700 times.
-      *>       note: how many times we visited that coord
-                   10 states-visited-cnt pic s9(5). 
-      *>       note:     x , y
-      *>               0000,0001
-                   10 states-coord       pic x(13).  
-           01 ws-table.
-               05 ws-item occurs 700 times.
-                 10 ws-text   pic x(40).                                
+
+      *>     token count cap - raised well past the rough token count in
+      *>     today's 685-char sample line, since later AoC inputs run
+      *>     1000+ comma-separated moves. ws-states-max bounds ws-count
+      *>     (pic 9(4)) so advance-token-count can halt cleanly on a
+      *>     run with more tokens than that instead of letting ws-count
+      *>     silently wrap. the token-indexed table this constant used
+      *>     to also size was removed once ws-visited-table (below) took
+      *>     over revisit detection - see ws-visited-max for that one.
+           78 ws-states-max value 2000.
+
+      *>     sorted shadow copy of every distinct coordinate visited so
+      *>     far - lets us answer "has this (x,y) shown up before" with
+      *>     a SEARCH ALL instead of an O(n^2) scan over every step walked.
+      *>     this is also what finally lets ws-answer2-num get computed:
+      *>     the first coord whose count here reaches 2 is the first
+      *>     place visited twice.
+      *>     ws-visited-table grows once per unit step walked (not once
+      *>     per token), so it needs a much larger bound than the
+      *>     token-indexed ws-states-max - a 1000+ token input with a
+      *>     modest average distance per move can total tens of
+      *>     thousands of unit steps.
+           78 ws-visited-max value 20000.
+           01 ws-visited-used pic 9(5) value 0.
+           01 ws-visited-table.
+               05 ws-visited-group
+                       occurs 1 to ws-visited-max times
+                       depending on ws-visited-used
+                       ascending key is ws-visited-coord
+                       indexed by ws-vx ws-vy.
+                   10 ws-visited-coord pic x(13).
+                   10 ws-visited-cnt   pic s9(5).
+           01 ws-visited-found pic x value "N".
+           01 ws-current-visit-cnt pic s9(5) value 0.
+
+      *>     checkpoint/restart control
+           01 ws-checkpoint-interval pic 9(3) value 50.
+
+      *>     run timestamp for the scoreboard record
+           01 ws-run-timestamp pic x(26) value spaces.
+
+      *>     identifies which input this run's listing/exception/audit
+      *>     rows belong to - the input path is already distinct per
+      *>     run under the batch driver (one dated file per manifest
+      *>     line), so it doubles as a run id without adding a counter
+      *>     file of its own.
+           01 ws-run-id pic x(40) value spaces.
 
            PROCEDURE DIVISION.
       *> cobol-lint CL002 main-program
            main-program.
                perform init-file
-               
+
                perform read-chars
 
+               perform clear-checkpoint
+
+               perform write-scoreboard-result
+
                perform close-file
 
                stop run.
 
            init-file.
+               perform determine-sample-path
+               perform determine-results-path
+
                OPEN INPUT sample
                if FileStatus not = "00"
                    display "error opening file. status=" FileStatus
-                   stop run
+                   stop run returning 1
+               end-if
+
+      *>         opened once here rather than per write - matches how
+      *>         sample itself is opened once for the whole run instead
+      *>         of being reopened for every record.
+               open extend day1-listing
+               if listing-status = "35"
+                   open output day1-listing
                end-if
+
+               open extend day1-exceptions
+               if exceptions-status = "35"
+                   open output day1-exceptions
+               end-if
+
+               open extend day1-audit
+               if audit-status = "35"
+                   open output day1-audit
+               end-if
+
+      *>         control (header) record comes first
+               read sample
+                   at end
+                       display "no data in file."
+                       close sample
+                       stop run returning 1
+               end-read
+               if cr-record-type not = "H"
+                   display "reconciliation-mismatch: missing header record"
+                   close sample
+                   stop run returning 1
+               end-if
+               move cr-expected-len to ws-expected-len
+               move cr-expected-tok to ws-expected-tok
+               move cr-checksum     to ws-expected-checksum
+
+      *>         then the actual puzzle-input data record
                read sample
                    at end
                        display "no data in file."
                        close sample
-                       stop run
+                       stop run returning 1
                end-read
+
+               perform reconcile-input
+
+               perform determine-resume-checkpoint
                .
 
-           read-chars.
+           determine-sample-path.
+               accept ws-sample-path from environment "DAY1_INPUT_FILE"
+                   on exception
+                       move "../sample" to ws-sample-path
+               end-accept
+               move function trim(ws-sample-path) to ws-run-id
+               .
+
+      *>     lets a batch driver that overrides its own scoreboard path
+      *>     via DAY1_RESULTS point this run's AOC-RESULTS write at the
+      *>     same file it will read back from.
+           determine-results-path.
+               accept ws-results-path from environment "DAY1_RESULTS"
+                   on exception
+                       move "../aoc-results.dat" to ws-results-path
+               end-accept
+               .
+
+           reconcile-input.
                move function length(function trim (sampleline)) to ws-samplelen
+               perform compute-actual-checksum
+
+               if ws-samplelen not = ws-expected-len
+               or ws-actual-tok-count not = ws-expected-tok
+               or ws-actual-checksum not = ws-expected-checksum
+                   display "reconciliation-mismatch: expected len="
+                       ws-expected-len " tok=" ws-expected-tok
+                       " cksum=" ws-expected-checksum
+                   display "reconciliation-mismatch: actual   len="
+                       ws-samplelen " tok=" ws-actual-tok-count
+                       " cksum=" ws-actual-checksum
+                   perform clear-checkpoint
+                   close sample
+                   stop run returning 1
+               end-if
+               .
+
+           compute-actual-checksum.
+               move 0 to ws-actual-checksum
+               move 0 to ws-actual-tok-count
+               perform varying ws-index from 1 by 1 until ws-index > ws-samplelen
+                   compute ws-actual-checksum =
+                       function mod(ws-actual-checksum +
+                           function ord(sampleline(ws-index:1)), 999999999)
+                   if sampleline(ws-index:1) = ws-delim
+                       add 1 to ws-actual-tok-count
+                   end-if
+               end-perform
+               add 1 to ws-actual-tok-count
+               .
+
+           determine-resume-checkpoint.
+               perform reset-fresh-start
+
+               open input day1-restart
+               if restart-status = "00"
+                   read day1-restart
+                       at end
+                           continue
+                       not at end
+      *>                     only trust a checkpoint that was taken
+      *>                     against this same input - a checkpoint left
+      *>                     by an interrupted run against some other
+      *>                     dated file must not be adopted here.
+                           if ckpt-expected-checksum = ws-expected-checksum
+                           and ckpt-expected-len     = ws-expected-len
+                               perform restore-from-checkpoint
+                           else
+                               display "checkpoint belongs to a different "
+                                   "input - starting fresh"
+                           end-if
+                   end-read
+                   close day1-restart
+               end-if
+
+      *>         belt-and-suspenders: a restored position past the end of
+      *>         this run's input (however that happened) must not leave
+      *>         read-chars unable to run even once.
+               if ws-resume-loop-pos > ws-samplelen
+                   display "checkpoint resume position past end of input "
+                       "- starting fresh"
+                   perform reset-fresh-start
+               end-if
+
+      *>         the starting square counts as already visited - without
+      *>         this, a walk that returns to 0,0 would never trip the
+      *>         revisit check since the origin itself was never recorded
+               if ws-visited-used = 0
+                   move "+00000,+00000" to ws-new-coord
+                   perform insert-visited-coord
+               end-if
+               .
+
+           reset-fresh-start.
+               move 1 to ws-resume-loop-pos
                move 1 to ws-start
                move 0 to ws-count
-               
-               perform varying ws-loop-str-end 
-                       from 1 by 1 
+               move 0 to ws-visited-used
+               move "N" to ws-answer2-found
+               move 0  to ws-answer2-num
+               move 0 to coord-x
+               move 0 to coord-y
+               move north to my-direction
+               .
+
+           restore-from-checkpoint.
+               compute ws-resume-loop-pos = ckpt-loop-end + 1
+               move ckpt-start         to ws-start
+               move ckpt-count         to ws-count
+               move ckpt-coord-x       to coord-x
+               move ckpt-coord-y       to coord-y
+               move ckpt-direction     to my-direction
+               move ckpt-answer2-found to ws-answer2-found
+               move ckpt-answer2-num   to ws-answer2-num
+               move ckpt-exception-seq to ws-exception-seq
+               move 0 to ws-visited-used
+               perform varying ws-index from 1 by 1
+                       until ws-index > ckpt-shadow-used
+                   move ckpt-shadow-coord(ws-index) to ws-visited-coord(ws-index)
+                   move ckpt-shadow-cnt(ws-index)   to ws-visited-cnt(ws-index)
+                   add 1 to ws-visited-used
+               end-perform
+               display "resuming from checkpoint at token " ws-count
+                   ", position " ws-resume-loop-pos
+               .
+
+           read-chars.
+               perform varying ws-loop-str-end
+                       from ws-resume-loop-pos by 1
                        until ws-loop-str-end > ws-samplelen
-                   move sampleline(ws-loop-str-end:1) 
+                   move sampleline(ws-loop-str-end:1)
                        to ws-char
       *>           scanning across string
       *>           found delim "," | start gathering chars to add
-      *>           to table 
+      *>           to table
                    if ws-char = ws-delim
-                       add 1 to ws-count
+                       perform advance-token-count
                        compute ws-field-len = ws-loop-str-end - ws-start
-                       if ws-field-len > 0
-                            
-      *>                   the first iteration until the last item
-      *>                   init table row text
-                           move spaces to ws-text(ws-count)
-                           display ws-start " " ws-field-len " - [" sampleline(ws-start:ws-field-len) "]"
-      *>                    
-      *>                   note: split the string of the current window
-      *>                         we are looking at in the string
-                           move spaces to ws-unstring
-                           unstring sampleline(ws-start:ws-field-len) 
-                               into ws-unstring;
-      *>                   only this one is space at 3:1
-      *>                   the rest have space at 1:1 
-      *>                   part 1 just want to know the distance we went
-      *>                    
-      *>                   note: the direction matters according to
-      *>                         cartesian coordinates! 
-      *>                         N = + to y 
-      *>                         S = - to y 
-      *>                         E = + to x 
-      *>                         W = + to x 
-                           display "========="
-                           display "unstring1: [" ws-unstring(1:1) "]"
-                           display "unstring2: [" ws-unstring(2:1) "]"
-                           display "unstring3: [" ws-unstring(3:1) "]"
-                           display "***** if block calculating...: "
-                           display "========="
-
-                           if ws-start = "0001"
-                               display "very beginning of parsing"
-                               move ws-unstring(1:1) 
-                                   to parsed-instr
-                               move function numval(ws-unstring(2:1)) 
-                                   to parsed-distance
-                           else 
-                               move ws-unstring(2:1) 
-                                   to parsed-instr
-                                
-                               move function numval(ws-unstring(3:ws-field-len - 2))
-                                   to parsed-distance
-                           end-if 
-
-                           display "========="
-                           display "parsed instr: " parsed-instr
-                           display "parsed dist: " parsed-distance
-                           display "========="
-                           display "my current direction: " my-direction
-                           display "coords so far x,y: " coord-x "," coord-y
-                           display "========="
-
-      *>                        note: check and
-      *>                              change direction
-                           evaluate true
-                               when parsed-instr = ws-right
-                                   perform 
-                                       evaluate true
-                                           when my-direction = north
-                                               perform
-                                                   move east
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = south
-                                               perform
-                                                   move west
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = east
-                                               perform
-                                                   move south
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = west
-                                               perform
-                                                   move north
-                                                   to my-direction
-                                               end-perform
-                                       end-evaluate
-                                   end-perform
-                               when parsed-instr = ws-left
-                                   perform 
-                                       evaluate true
-                                           when my-direction = north
-                                               perform
-                                                   move west
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = south
-                                               perform
-                                                   move east
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = east
-                                               perform
-                                                   move north
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = west
-                                               perform
-                                                   move south
-                                                   to my-direction
-                                               end-perform
-                                       end-evaluate
-                                   end-perform
-                           end-evaluate
-                           display "my new direction: " my-direction
-                           display "========="
-*> 
-      *>                        note: move that direction
-      *>                              by the unstringed number 
-                           evaluate true
-                               when my-direction = north
-                                   perform 
-                                       compute coord-y = 
-                                           coord-y + 
-                                           function numval(
-                                               parsed-distance) 
-                                   end-perform
-                               when my-direction = south
-                                   perform 
-                                       compute coord-y = 
-                                           coord-y - 
-                                           function numval(
-                                               parsed-distance) 
-                                   end-perform
-                               when my-direction = east
-                                   perform 
-                                       compute coord-x = 
-                                           coord-x + 
-                                           function numval(
-                                               parsed-distance) 
-                                   end-perform
-                               when my-direction = west
-                                   perform 
-                                       compute coord-x = 
-                                           coord-x - 
-                                           function numval(
-                                               parsed-distance) 
-                                   end-perform
-                           end-evaluate
-                           display "========="
-                           display "new coords: " coord-x "," coord-y
-
-
-      *>                 note: get the sign char for our current coords
-
-      *>                     zero has positive sign (shrugs)
-                           if coord-x = zeros 
-      *>                         display "x = zero"
-                               move "+"
-                                   to ws-x-coord-sign
-                           end-if
-                           if coord-y = zeros 
-      *>                         display "y = zero"
-                               move "+"
-                                   to ws-y-coord-sign
-                           end-if
-
-                           if coord-x < 0
-      *>                         display "x lt zero"
-                               move "-"
-                                   to ws-x-coord-sign
-                           else 
-                               if coord-x > 0
-      *>                             display "x gt zero"
-                                   move "+"
-                                       to ws-x-coord-sign
-                               end-if
-                           end-if
-
-                           if coord-y < 0
-      *>                         display "y lt zero"
-                               move "-" 
-                                   to ws-y-coord-sign 
-                           else 
-                               if coord-y > 0
-                                   move "+" 
-                                       to ws-y-coord-sign 
-      *>                             display "y gt zero"
-                               end-if
-                           end-if
-
-      *>                     note: create the coordstring 
-
-                           move function concatenate(ws-x-coord-sign,
-                                                     function abs(coord-x),
-                                                     ",",
-                                                     ws-y-coord-sign,
-                                                     function abs(coord-y)) 
-                               to states-coord(ws-count)
-
-      *>                     note: initialize the coord count if we havent
-      *>                           been there yet
-                           if states-visited-cnt(ws-count) = zero
-                           and states-coord(ws-count) not  = spaces
-                               move 1 
-                                   to states-visited-cnt(ws-count)
-                           end-if
-
-                           move spaces to ustringed-coord
-
-      *>                     note: check visited need to plot every point visited
-      *>                           on the graph including the starting point of each
-      *>                           movement
-
-                           move sampleline(ws-start:ws-field-len)
-                               to ws-text(ws-count)
+                       move "M" to ws-token-kind
+                       if ws-start = 1
+                           move "F" to ws-token-kind
                        end-if
+                       perform handle-token
                        compute ws-start = ws-loop-str-end + 1
+                       perform maybe-write-checkpoint
                    else
                        if ws-loop-str-end = ws-samplelen
       *>                 not the first iteration until the last item
-                           add 1 to ws-count
+                           perform advance-token-count
                            compute ws-field-len = ws-loop-str-end - ws-start + 1
-                           move spaces to ws-text(ws-count)
-
-                           display ws-start " " ws-field-len " - [" sampleline(ws-start:ws-field-len) "]"
-
-                           move spaces to ws-unstring
-                           unstring sampleline(ws-start:ws-field-len)
-                               into ws-unstring;
-
-                           display "========="
-                           display "***** else block calculating...: " ws-answer-num
-*> 
-                           display "unstring1: [" ws-unstring(1:1) "]"
-                           display "unstring2: [" ws-unstring(2:1) "]"
-                           display "unstring3: [" ws-unstring(3:1) "]"
-                           display "========="
-
-                           move ws-unstring(2:1) 
-                               to parsed-instr
-                           move function numval(ws-unstring(3:1))
-                               to parsed-distance
-
-                           display "========="
-                           display "parsed instr: " parsed-instr
-                           display "parsed dist: " parsed-distance
-                           display "========="
-                           display "my direction: " my-direction
-                           display "coords so far x,y: " coord-x "," coord-y
-                           display "========="
-
-
-      *>                        note: check and
-      *>                              change direction
-                           evaluate true
-                               when parsed-instr = ws-right
-                                   perform 
-                                       evaluate true
-                                           when my-direction = north
-                                               perform
-                                                   move east
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = south
-                                               perform
-                                                   move west
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = east
-                                               perform
-                                                   move south
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = west
-                                               perform
-                                                   move north
-                                                   to my-direction
-                                               end-perform
-                                       end-evaluate
-                                   end-perform
-                               when parsed-instr = ws-left
-                                   perform 
-                                       evaluate true
-                                           when my-direction = north
-                                               perform
-                                                   move west
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = south
-                                               perform
-                                                   move east
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = east
-                                               perform
-                                                   move north
-                                                   to my-direction
-                                               end-perform
-                                           when my-direction = west
-                                               perform
-                                                   move south
-                                                   to my-direction
-                                               end-perform
-                                       end-evaluate
-                                   end-perform
-                           end-evaluate
-
-      *>                        note: move that direction
-      *>                              by the unstringed number 
-                           evaluate true
-                               when my-direction = north
-                                   perform 
-                                       compute coord-y = 
-                                           coord-y + 
-                                           function numval(
-                                               parsed-distance) 
-                                   end-perform
-                               when my-direction = south
-                                   perform 
-                                       compute coord-y = 
-                                           coord-y - 
-                                           function numval(
-                                               parsed-distance) 
-                                   end-perform
-                               when my-direction = east
-                                   perform 
-                                       compute coord-x = 
-                                           coord-x + 
-                                           function numval(
-                                               parsed-distance) 
-                                   end-perform
-                               when my-direction = west
-                                   perform 
-                                       compute coord-x = 
-                                           coord-x - 
-                                           function numval(
-                                               parsed-distance) 
-                                   end-perform
-                           end-evaluate
-
-                           display "========="
-                           display "new coords: " coord-x "," coord-y
-
-      *>                 note: get the sign char for our current coords
-
-      *>                     zero has positive sign (shrugs)
-                           if coord-x = zeros 
-      *>                         display "x = zero"
-                               move "+"
-                                   to ws-x-coord-sign
-                           end-if
-                           if coord-y = zeros 
-      *>                         display "y = zero"
-                               move "+"
-                                   to ws-y-coord-sign
-                           end-if
+                           move "T" to ws-token-kind
+                           perform handle-token
+                           perform maybe-write-checkpoint
+                       end-if
+                   end-if
+               end-perform
 
-                           if coord-x < 0
-      *>                         display "x lt zero"
-                               move "-"
-                                   to ws-x-coord-sign
-                           else 
-                               if coord-x > 0
-      *>                             display "x gt zero"
-                                   move "+"
-                                       to ws-x-coord-sign
-                               end-if
-                           end-if
+      *>         497 is too high!!!!! (adding every number)
+      *>         253 is too low!!!!!! (not adding num if our previous direction
+      *>                               is the same as current direction)
+      *>         able to add the numbers but i need to think about
+      *>         the direction!!
+               compute ws-answer-num =
+      *>           manhatten distance
+                   function abs(coord-x) + function abs(coord-y)
+               display "answer: " ws-answer-num
 
-                           if coord-y < 0
-      *>                         display "y lt zero"
-                               move "-"
-                                   to ws-y-coord-sign
-                           else 
-                               if coord-y > 0
-      *>                             display "y gt zero"
-                                   move "+"
-                                       to ws-y-coord-sign
-                               end-if
-                           end-if
+      *>         first place visited twice, by manhattan distance -
+      *>         tracked incrementally in record-visited-coord above.
+               display "answer2: " ws-answer2-num
+               .
 
+           advance-token-count.
+               add 1 to ws-count
+               if ws-count > ws-states-max
+                   display "token capacity exceeded: ws-count=" ws-count
+                       " max=" ws-states-max
+                   perform clear-checkpoint
+                   perform close-file
+                   stop run returning 1
+               end-if
+               .
 
-      *>                     note: create the coordstring 
+           handle-token.
+               move "Y" to ws-token-valid
+               move spaces to ws-exception-reason
+
+               if ws-field-len = 0
+                   move spaces to ws-raw-token
+                   move "N" to ws-token-valid
+                   move "empty field" to ws-exception-reason
+               else
+                   move sampleline(ws-start:ws-field-len) to ws-raw-token
+      *>               a valid token is at most one leading space, one
+      *>               direction letter, and a 1-3 digit distance (5
+      *>               chars) - anything longer can't be parsed into
+      *>               ws-unstring (pic x(5)) without reading past it,
+      *>               so reject it here before extract-parsed-fields
+      *>               ever takes a reference-modified substring of it.
+                   if ws-field-len > 5
+                       move "N" to ws-token-valid
+                       move "token too long" to ws-exception-reason
+                   end-if
+               end-if
 
-                           move function concatenate(ws-x-coord-sign,
-                                                     function abs(coord-x),
-                                                     ",",
-                                                     ws-y-coord-sign,
-                                                     function abs(coord-y))
-                               to states-coord(ws-count)
+               if ws-token-valid = "N"
+                   perform log-exception
+               else
+                   perform extract-parsed-fields
+                   perform validate-parsed-fields
+               end-if
 
-      *>                     note: initialize the coord count if we havent
-      *>                           been there yet
-                           if states-visited-cnt(ws-count) = zero
-                           and states-coord(ws-count) not  = spaces 
-                               move 1 
-                                   to states-visited-cnt(ws-count)
-                           end-if
+               if ws-token-valid = "Y"
+                   perform process-token
+               end-if
+               .
+
+           extract-parsed-fields.
+               move spaces to ws-unstring
+               unstring sampleline(ws-start:ws-field-len)
+                   into ws-unstring;
+
+               move spaces to ws-distance-raw
+      *>           the very first token has no leading space before the
+      *>           direction letter - every later token does.
+               evaluate ws-token-kind
+                   when "F"
+                       move ws-unstring(1:1) to parsed-instr
+                       move ws-unstring(2:ws-field-len - 1) to ws-distance-raw
+                   when "T"
+                       move ws-unstring(2:1) to parsed-instr
+                       move ws-unstring(3:ws-field-len - 2) to ws-distance-raw
+                   when other
+                       move ws-unstring(2:1) to parsed-instr
+                       move ws-unstring(3:ws-field-len - 2) to ws-distance-raw
+               end-evaluate
+               .
 
-                           display "index: " ws-count "coord: " states-coord(ws-count)
-                           display "visited times: " states-visited-cnt(ws-count)
+           validate-parsed-fields.
+               move "Y" to ws-token-valid
+               move spaces to ws-exception-reason
+
+               if parsed-instr not = ws-left and parsed-instr not = ws-right
+                   move "N" to ws-token-valid
+                   move "bad direction letter" to ws-exception-reason
+               else
+                   if function test-numval(ws-distance-raw) not = 0
+                       move "N" to ws-token-valid
+                       move "non-numeric distance" to ws-exception-reason
+                   end-if
+               end-if
 
-                           move spaces to ustringed-coord
+               if ws-token-valid = "Y"
+                   move function numval(ws-distance-raw) to parsed-distance
+               else
+                   perform log-exception
+               end-if
+               .
 
-      *>                     note: check visited need to plot every point visited
-      *>                           on the graph including the starting point of each
-      *>                           movement
+           log-exception.
+               move spaces to exception-record
+               move ws-run-id        to er-run-id
+               add 1 to ws-exception-seq
+               move ws-exception-seq to er-seq
+               move ws-start         to er-start
+               move ws-field-len     to er-field-len
+               move ws-raw-token     to er-token
+               move ws-exception-reason to er-reason
+
+               write exception-record
+               .
 
-                           move sampleline(ws-start:ws-field-len)
-                               to ws-text(ws-count)
-                       end-if
+           process-token.
+      *>         note: check and change direction - cartesian coordinates,
+      *>               N = +y, S = -y, E = +x, W = -x
+               evaluate true
+                   when parsed-instr = ws-right
+                       evaluate true
+                           when my-direction = north
+                               move east  to my-direction
+                           when my-direction = south
+                               move west  to my-direction
+                           when my-direction = east
+                               move south to my-direction
+                           when my-direction = west
+                               move north to my-direction
+                       end-evaluate
+                   when parsed-instr = ws-left
+                       evaluate true
+                           when my-direction = north
+                               move west  to my-direction
+                           when my-direction = south
+                               move east  to my-direction
+                           when my-direction = east
+                               move north to my-direction
+                           when my-direction = west
+                               move south to my-direction
+                       end-evaluate
+               end-evaluate
+
+               perform log-audit-direction-change
+
+      *>         note: walk the move one unit at a time and check every
+      *>               square crossed against the shadow table, not just
+      *>               the segment's endpoint - a path that only crosses
+      *>               itself mid-move (the puzzle's own canonical
+      *>               example) has to trip the revisit check too.
+               perform parsed-distance times
+                   perform walk-unit-step
+               end-perform
+
+      *>         note: has this exact coordinate shown up at any earlier
+      *>               index? every unit step already ran through
+      *>               record-visited-coord inside walk-unit-step above -
+      *>               ws-current-visit-cnt here still reflects the
+      *>               segment's final square, which is what the listing
+      *>               record below wants.
+               move spaces to ustringed-coord
+
+               perform write-listing-record
+               .
+
+           walk-unit-step.
+               evaluate true
+                   when my-direction = north
+                       add 1 to coord-y
+                   when my-direction = south
+                       subtract 1 from coord-y
+                   when my-direction = east
+                       add 1 to coord-x
+                   when my-direction = west
+                       subtract 1 from coord-x
+               end-evaluate
+               perform format-new-coord
+               perform record-visited-coord
+               perform log-audit-coord-update
+               .
+
+           format-new-coord.
+      *>         note: get the sign char for our current coords
+      *>               zero has positive sign (shrugs)
+               if coord-x = zeros
+                   move "+" to ws-x-coord-sign
+               end-if
+               if coord-y = zeros
+                   move "+" to ws-y-coord-sign
+               end-if
+
+               if coord-x < 0
+                   move "-" to ws-x-coord-sign
+               else
+                   if coord-x > 0
+                       move "+" to ws-x-coord-sign
+                   end-if
+               end-if
+
+               if coord-y < 0
+                   move "-" to ws-y-coord-sign
+               else
+                   if coord-y > 0
+                       move "+" to ws-y-coord-sign
                    end-if
+               end-if
+
+      *>         note: create the coordstring
+               move function concatenate(ws-x-coord-sign,
+                                         function abs(coord-x),
+                                         ",",
+                                         ws-y-coord-sign,
+                                         function abs(coord-y))
+                   to ws-new-coord
+               .
+
+           record-visited-coord.
+               move "N" to ws-visited-found
+               if ws-visited-used > 0
+                   search all ws-visited-group
+                       at end
+                           move "N" to ws-visited-found
+                       when ws-visited-coord(ws-vx) = ws-new-coord
+                           move "Y" to ws-visited-found
+                           add 1 to ws-visited-cnt(ws-vx)
+                           move ws-visited-cnt(ws-vx) to ws-current-visit-cnt
+                           if ws-visited-cnt(ws-vx) = 2
+                           and ws-answer2-found = "N"
+                               compute ws-answer2-num =
+                                   function abs(coord-x) + function abs(coord-y)
+                               move "Y" to ws-answer2-found
+                               display "first coord visited twice: "
+                                   ws-new-coord
+                           end-if
+                   end-search
+               end-if
+               if ws-visited-found = "N"
+                   perform insert-visited-coord
+                   move 1 to ws-current-visit-cnt
+               end-if
+               .
+
+           insert-visited-coord.
+               if ws-visited-used >= ws-visited-max
+                   display "table capacity exceeded: ws-visited-used="
+                       ws-visited-used " max=" ws-visited-max
+                   perform clear-checkpoint
+                   perform close-file
+                   stop run returning 1
+               end-if
+
+               set ws-vx to 1
+               perform until ws-vx > ws-visited-used
+                         or ws-visited-coord(ws-vx) > ws-new-coord
+                   set ws-vx up by 1
                end-perform
+               if ws-visited-used > 0
+                   perform varying ws-vy from ws-visited-used by -1
+                           until ws-vy < ws-vx
+                       move ws-visited-coord(ws-vy) to ws-visited-coord(ws-vy + 1)
+                       move ws-visited-cnt(ws-vy)   to ws-visited-cnt(ws-vy + 1)
+                   end-perform
+               end-if
+               move ws-new-coord to ws-visited-coord(ws-vx)
+               move 1            to ws-visited-cnt(ws-vx)
+               add 1 to ws-visited-used
+               .
 
-      *>       497 is too high!!!!! (adding every number)
-      *>       253 is too low!!!!!! (not adding num if our previous direction
-      *>                             is the same as current direction)
-      *>       able to add the numbers but i need to think about 
-      *>       the direction!!
+           write-listing-record.
+               move spaces to listing-record
+               move ws-run-id      to lr-run-id
+               move ws-count       to lr-seq
+               move ws-raw-token   to lr-token
+               move my-direction   to lr-direction
+               move parsed-distance to lr-distance
+               move coord-x        to lr-coord-x
+               move coord-y        to lr-coord-y
+               move ws-current-visit-cnt to lr-visited-cnt
+
+               write listing-record
+               .
 
-      *>         display "end coords x: " coord-x " y: " coord-y
-               compute ws-answer-num =
-      *>           manhatten distance
-                   function abs(coord-x) + function abs(coord-y) 
-               display "answer: " ws-answer-num
+           log-audit-direction-change.
+               move spaces to audit-record
+               move ws-run-id       to adt-run-id
+               move ws-count        to adt-seq
+               move "DIR-CHANGE"    to adt-event-type
+               move my-direction    to adt-direction
+               move coord-x         to adt-coord-x
+               move coord-y         to adt-coord-y
+               move function current-date to adt-timestamp
+               perform write-audit-record
+               .
 
-      *>         note: loop through the table to check when the visited count
-      *>               becomes 2 and then k
+           log-audit-coord-update.
+               move spaces to audit-record
+               move ws-run-id       to adt-run-id
+               move ws-count        to adt-seq
+               move "COORD-MOVE"    to adt-event-type
+               move my-direction    to adt-direction
+               move coord-x         to adt-coord-x
+               move coord-y         to adt-coord-y
+               move function current-date to adt-timestamp
+               perform write-audit-record
+               .
 
-      *>         4 is not correct!
-               display "answer2: " ws-answer2-num
+           write-audit-record.
+               write audit-record
+               .
+
+           maybe-write-checkpoint.
+               if ws-count > 0
+               and function mod(ws-count, ws-checkpoint-interval) = 0
+                   perform write-checkpoint
+               end-if
+               .
+
+           write-checkpoint.
+               move spaces to checkpoint-record
+               move ws-expected-checksum to ckpt-expected-checksum
+               move ws-expected-len      to ckpt-expected-len
+               move ws-loop-str-end  to ckpt-loop-end
+               move ws-start         to ckpt-start
+               move ws-count         to ckpt-count
+               move coord-x          to ckpt-coord-x
+               move coord-y          to ckpt-coord-y
+               move my-direction     to ckpt-direction
+               move ws-answer2-found to ckpt-answer2-found
+               move ws-answer2-num   to ckpt-answer2-num
+               move ws-exception-seq to ckpt-exception-seq
+               move ws-visited-used  to ckpt-shadow-used
+               perform varying ws-index from 1 by 1
+                       until ws-index > ws-visited-used
+                   move ws-visited-coord(ws-index) to ckpt-shadow-coord(ws-index)
+                   move ws-visited-cnt(ws-index)   to ckpt-shadow-cnt(ws-index)
+               end-perform
+
+               open output day1-restart
+               write checkpoint-record
+               close day1-restart
+               .
 
+           clear-checkpoint.
+      *>     a run that reaches here went end to end, so any checkpoint
+      *>     left over from an earlier interrupted run no longer applies -
+      *>     truncate it so the next run starts fresh instead of resuming
+      *>     partway through whatever input happens to be pointed at next.
+               open output day1-restart
+               close day1-restart
                .
 
+           write-scoreboard-result.
+               move function current-date to ws-run-timestamp
+
+               open extend aoc-results
+               if results-status = "35"
+                   open output aoc-results
+               end-if
+
+               move 1              to ar-part-num
+               move 1               to ar-day-num
+               move ws-answer-num   to ar-answer-val
+               move ws-run-timestamp to ar-run-timestamp
+               write aoc-result-record
+
+               move 2               to ar-part-num
+               move ws-answer2-num  to ar-answer-val
+               move ws-run-timestamp to ar-run-timestamp
+               write aoc-result-record
+
+               close aoc-results
+               .
 
            close-file.
                close sample
+               close day1-listing
+               close day1-exceptions
+               close day1-audit
                .
